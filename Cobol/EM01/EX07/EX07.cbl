@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     EX07.
+       AUTHOR.         GABRIEL GOMES DA CRUZ.
+       INSTALLATION.   FATEC-SP.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.
+       SECURITY.  APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS  ORDENA O ARQUIVO CADATU POR NOME-SAI, GRAVANDO O
+      *         RESULTADO EM CADATU-ORD, E EMITE EM EX07-REL UM
+      *         DIRETORIO ALFABETICO PAGINADO DO CADASTRO (NOME,
+      *         NUMERO E DATA DE NASCIMENTO), COM CABECALHO E
+      *         NUMERO DE PAGINA A CADA QUEBRA DE PAGINA.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  ------------------------------------------------------------
+      *  DATA       QUEM  DESCRICAO
+      *  09/08/2026 GGC   VERSAO ORIGINAL.
+      *  ------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. HP-PC.
+       OBJECT-COMPUTER. HP-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADATU ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL.
+           SELECT CADATU-ORD ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL.
+           SELECT CADATU-WRK ASSIGN TO "CADATU.WRK".
+           SELECT EX07-REL ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADATU LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "CADATU.DAT".
+           01 REG-SAI.
+           COPY CADNOM REPLACING ==:TAG:== BY ==SAI==.
+           COPY CADDTN REPLACING ==:TAG:== BY ==SAI==.
+
+           FD CADATU-ORD LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "CADATU-ORD.DAT".
+           01 REG-ORD.
+           COPY CADNOM REPLACING ==:TAG:== BY ==ORD==.
+           COPY CADDTN REPLACING ==:TAG:== BY ==ORD==.
+
+           SD CADATU-WRK.
+           01 REG-WRK.
+           COPY CADNOM REPLACING ==:TAG:== BY ==WRK==.
+           COPY CADDTN REPLACING ==:TAG:== BY ==WRK==.
+
+           FD EX07-REL LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "EX07-REL.DAT".
+           01 REG-REL              PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ           PIC X(03) VALUE "NAO".
+       77 WS-PAGINA         PIC 9(03) VALUE ZEROS.
+       77 WS-LINHA          PIC 9(02) VALUE ZEROS.
+       77 LIMITE-LINHAS     PIC 9(02) VALUE 20.
+
+       01 LINHA-TITULO.
+           02 FILLER          PIC X(38) VALUE
+              "DIRETORIO ALFABETICO DO CADASTRO".
+           02 FILLER          PIC X(08) VALUE "PAGINA: ".
+           02 LT-PAGINA        PIC ZZ9.
+
+       01 LINHA-CABECALHO.
+           02 FILLER          PIC X(20) VALUE "NOME".
+           02 FILLER          PIC X(10) VALUE "NUMERO".
+           02 FILLER          PIC X(12) VALUE "NASCIMENTO".
+
+       01 LINHA-DETALHE.
+           02 LD-NOME          PIC X(20).
+           02 LD-NUM           PIC Z(04)9.
+           02 FILLER          PIC X(05) VALUE SPACES.
+           02 LD-DIA           PIC 99.
+           02 FILLER          PIC X(01) VALUE "/".
+           02 LD-MES           PIC 99.
+           02 FILLER          PIC X(01) VALUE "/".
+           02 LD-ANO           PIC 9999.
+
+       PROCEDURE DIVISION.
+       PGM-EX07.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+      *----------------------------------------------------------
+      *  INICIO - ORDENA CADATU POR NOME-SAI, GRAVANDO O
+      *  RESULTADO EM CADATU-ORD, E ABRE O RELATORIO.
+      *----------------------------------------------------------
+       INICIO.
+           SORT CADATU-WRK ON ASCENDING KEY NOME-WRK
+               USING CADATU
+               GIVING CADATU-ORD.
+           OPEN INPUT CADATU-ORD.
+           OPEN OUTPUT EX07-REL.
+           PERFORM IMPRIME-CABECALHO.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ CADATU-ORD AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM IMPRIME-DETALHE.
+           PERFORM LEITURA.
+
+      *----------------------------------------------------------
+      *  IMPRIME-CABECALHO - EMITE TITULO, NUMERO DE PAGINA E
+      *  CABECALHO DE COLUNAS. CHAMADA NA ABERTURA E A CADA
+      *  QUEBRA DE PAGINA.
+      *----------------------------------------------------------
+       IMPRIME-CABECALHO.
+           ADD 1 TO WS-PAGINA.
+           MOVE ZEROS TO WS-LINHA.
+           MOVE WS-PAGINA TO LT-PAGINA.
+           MOVE LINHA-TITULO TO REG-REL.
+           WRITE REG-REL.
+           MOVE SPACES TO REG-REL.
+           WRITE REG-REL.
+           MOVE LINHA-CABECALHO TO REG-REL.
+           WRITE REG-REL.
+           MOVE SPACES TO REG-REL.
+           WRITE REG-REL.
+
+      *----------------------------------------------------------
+      *  IMPRIME-DETALHE - EMITE UMA LINHA DO DIRETORIO. QUEBRA
+      *  PAGINA QUANDO O LIMITE DE LINHAS E ATINGIDO.
+      *----------------------------------------------------------
+       IMPRIME-DETALHE.
+           IF WS-LINHA GREATER THAN OR EQUAL TO LIMITE-LINHAS
+               PERFORM IMPRIME-CABECALHO
+           END-IF.
+           MOVE NOME-ORD TO LD-NOME.
+           MOVE NUM-ORD TO LD-NUM.
+           MOVE DIA-NASCIMENTO-ORD TO LD-DIA.
+           MOVE MES-NASCIMENTO-ORD TO LD-MES.
+           MOVE ANO-NASCIMENTO-ORD TO LD-ANO.
+           MOVE LINHA-DETALHE TO REG-REL.
+           WRITE REG-REL.
+           ADD 1 TO WS-LINHA.
+
+       TERMINO.
+           CLOSE CADATU-ORD EX07-REL.
