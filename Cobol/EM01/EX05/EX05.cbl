@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     EX05.
+       AUTHOR.         GABRIEL GOMES DA CRUZ.
+       INSTALLATION.   FATEC-SP.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.
+       SECURITY.  APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS  LE O ARQUIVO CADALU E CONFERE SE ALGUM NUM-ENT SE
+      *         REPETE. PARA CADA NUMERO REPETIDO, EMITE EM
+      *         EX05-REL O NUMERO, O NOME-ENT DA PRIMEIRA E DA
+      *         SEGUNDA OCORRENCIA E A POSICAO (SEQUENCIA DE
+      *         LEITURA) DE CADA UMA NO ARQUIVO, PARA CORRECAO DO
+      *         EXTRATO DE ORIGEM ANTES DE ALIMENTAR O EX02.
+      *
+      *         A CONFERENCIA E FEITA ORDENANDO CADALU POR NUM-ENT
+      *         (SORT COM PROCEDURES DE ENTRADA E SAIDA) E COMPARANDO
+      *         REGISTROS ADJACENTES, PARA NAO DEPENDER DE UMA
+      *         TABELA EM MEMORIA LIMITADA POR TAMANHO FIXO.
+      *
+      *         DEVE RODAR ANTES DO EX02 NA SEQUENCIA DO BATCH.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  ------------------------------------------------------------
+      *  DATA       QUEM  DESCRICAO
+      *  09/08/2026 GGC   VERSAO ORIGINAL.
+      *  09/08/2026 GGC   TROCADA A TABELA EM MEMORIA (LIMITADA A
+      *                   9999 NUMEROS DISTINTOS) POR CONFERENCIA
+      *                   VIA SORT, SEM LIMITE DE QUANTIDADE DE
+      *                   REGISTROS; CORRIGIDO O TAMANHO DE REG-REL,
+      *                   QUE TRUNCAVA A POSICAO DA SEGUNDA OCORRENCIA.
+      *  ------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. HP-PC.
+       OBJECT-COMPUTER. HP-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADALU ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL.
+           SELECT CADALU-WRK ASSIGN TO "CADALU.WRK".
+           SELECT EX05-REL ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADALU LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "CADALU.DAT".
+           01 REG-ENT.
+           COPY CADNOM REPLACING ==:TAG:== BY ==ENT==.
+           02 SEXO-ENT        PIC X(01).
+           COPY CADDTN REPLACING ==:TAG:== BY ==ENT==.
+
+           SD CADALU-WRK.
+           01 REG-WRK.
+           COPY CADNOM REPLACING ==:TAG:== BY ==WRK==.
+           02 POS-WRK          PIC 9(07).
+
+           FD EX05-REL LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "EX05-REL.DAT".
+           01 REG-REL              PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-CADALU        PIC X(03) VALUE "NAO".
+       77 FIM-SORT          PIC X(03) VALUE "NAO".
+       77 SW-TEM-ANTERIOR   PIC X(03) VALUE "NAO".
+       77 WS-POSICAO        PIC 9(07) VALUE ZEROS.
+       77 QTDE-DUPLICADOS   PIC 9(07) VALUE ZEROS.
+       77 WS-NUM-ANTERIOR   PIC 9(05) VALUE ZEROS.
+       77 WS-NOME-ANTERIOR  PIC X(20) VALUE SPACES.
+       77 WS-POS-ANTERIOR   PIC 9(07) VALUE ZEROS.
+
+       01 LINHA-DUP.
+           02 FILLER          PIC X(08) VALUE "NUMERO: ".
+           02 LD-NUM          PIC 9(05).
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 FILLER          PIC X(08) VALUE "1A NOME:".
+           02 LD-NOME-1       PIC X(20).
+           02 FILLER          PIC X(04) VALUE "POS:".
+           02 LD-POS-1        PIC ZZZZZZ9.
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 FILLER          PIC X(08) VALUE "2A NOME:".
+           02 LD-NOME-2       PIC X(20).
+           02 FILLER          PIC X(04) VALUE "POS:".
+           02 LD-POS-2        PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       PGM-EX05.
+           OPEN OUTPUT EX05-REL.
+           MOVE "RELATORIO DE NUM-ENT DUPLICADOS - CADALU" TO REG-REL.
+           WRITE REG-REL.
+           MOVE SPACES TO REG-REL.
+           WRITE REG-REL.
+           SORT CADALU-WRK ON ASCENDING KEY NUM-WRK
+               INPUT PROCEDURE IS CARREGA-WRK
+               OUTPUT PROCEDURE IS CONFERE-ORDENADO.
+           PERFORM TERMINO.
+           STOP RUN.
+
+      *----------------------------------------------------------
+      *  CARREGA-WRK - PROCEDURE DE ENTRADA DO SORT. LE CADALU
+      *  UMA VEZ, NA ORDEM ORIGINAL, E LIBERA CADA REGISTRO PARA
+      *  O SORT JUNTO COM A SUA POSICAO DE LEITURA.
+      *----------------------------------------------------------
+       CARREGA-WRK.
+           OPEN INPUT CADALU.
+           PERFORM LE-CADALU.
+           PERFORM CARREGA-REGISTRO UNTIL FIM-CADALU EQUAL "SIM".
+           CLOSE CADALU.
+
+       LE-CADALU.
+           READ CADALU AT END MOVE "SIM" TO FIM-CADALU.
+
+       CARREGA-REGISTRO.
+           ADD 1 TO WS-POSICAO.
+           MOVE NUM-ENT TO NUM-WRK.
+           MOVE NOME-ENT TO NOME-WRK.
+           MOVE WS-POSICAO TO POS-WRK.
+           RELEASE REG-WRK.
+           PERFORM LE-CADALU.
+
+      *----------------------------------------------------------
+      *  CONFERE-ORDENADO - PROCEDURE DE SAIDA DO SORT. RECEBE OS
+      *  REGISTROS EM ORDEM ASCENDENTE DE NUM-ENT E COMPARA CADA
+      *  UM COM O ULTIMO NUMERO DISTINTO VISTO; NUMEROS IGUAIS SO
+      *  FICAM ADJACENTES APOS A ORDENACAO, ENTAO NAO HA LIMITE DE
+      *  QUANTOS NUMEROS DISTINTOS PODEM SER CONFERIDOS.
+      *----------------------------------------------------------
+       CONFERE-ORDENADO.
+           PERFORM RETORNA-WRK.
+           PERFORM COMPARA-REGISTRO UNTIL FIM-SORT EQUAL "SIM".
+
+       RETORNA-WRK.
+           RETURN CADALU-WRK AT END MOVE "SIM" TO FIM-SORT.
+
+       COMPARA-REGISTRO.
+           IF SW-TEM-ANTERIOR EQUAL "SIM" AND
+              NUM-WRK EQUAL WS-NUM-ANTERIOR
+               PERFORM GRAVA-DUPLICADO
+           ELSE
+               MOVE NUM-WRK TO WS-NUM-ANTERIOR
+               MOVE NOME-WRK TO WS-NOME-ANTERIOR
+               MOVE POS-WRK TO WS-POS-ANTERIOR
+               MOVE "SIM" TO SW-TEM-ANTERIOR
+           END-IF.
+           PERFORM RETORNA-WRK.
+
+       GRAVA-DUPLICADO.
+           MOVE NUM-WRK TO LD-NUM.
+           MOVE WS-NOME-ANTERIOR TO LD-NOME-1.
+           MOVE WS-POS-ANTERIOR TO LD-POS-1.
+           MOVE NOME-WRK TO LD-NOME-2.
+           MOVE POS-WRK TO LD-POS-2.
+           MOVE LINHA-DUP TO REG-REL.
+           WRITE REG-REL.
+           ADD 1 TO QTDE-DUPLICADOS.
+
+       TERMINO.
+           IF QTDE-DUPLICADOS EQUAL ZEROS
+               MOVE "NENHUM NUM-ENT DUPLICADO ENCONTRADO." TO REG-REL
+               WRITE REG-REL
+           END-IF.
+           CLOSE EX05-REL.
