@@ -3,14 +3,75 @@
        AUTHOR.         GABRIEL GOMES DA CRUZ.
        INSTALLATION.   FATEC-SP.
        DATE-WRITTEN.   05/09/2023.
-       DATE-COMPILED.  
+       DATE-COMPILED.
        SECURITY.  APENAS O AUTOR PODE MODIFICAR.
       *REMARKS  LE OS REGISTROS DO ARQUIVO DE ENTRADA
-      *         CADALU (NUMERO, NOME, SEXO E DATA DE NASCIMENTO) 
-      *         E GRAVA NO ARQUIVO DE SAIDA CADATU (NUMERO, NOME 
+      *         CADALU (NUMERO, NOME, SEXO E DATA DE NASCIMENTO)
+      *         E GRAVA NO ARQUIVO DE SAIDA CADATU (NUMERO, NOME
       *         E DATA DE NASCIMENTO).
+      *
+      *         REGISTROS COM DIA/MES DE NASCIMENTO OU SEXO
+      *         INVALIDOS, OU COM NUM-ENT FORA DE ORDEM ASCENDENTE
+      *         (IGUAL OU MENOR QUE O ULTIMO NUM-ENT ACEITO), SAO
+      *         DESVIADOS PARA O ARQUIVO DE EXCECAO CADALU-REJ, JUNTO
+      *         COM O CODIGO DO MOTIVO DA REJEICAO.
+      *
+      *         GRAVA TAMBEM CADATU-IDX, VERSAO INDEXADA DE CADATU
+      *         PELA CHAVE NUM-SAI, PARA CONSULTA DIRETA POR NUMERO;
+      *         POR SER GRAVADO EM ACESSO SEQUENCIAL, EXIGE QUE AS
+      *         CHAVES CHEGUEM EM ORDEM ASCENDENTE, GARANTIDA PELA
+      *         REJEICAO ACIMA.
+      *
+      *         GRAVA A CADA REGISTRO PROCESSADO, NO ARQUIVO DE
+      *         CHECKPOINT CADALU.CKP, A POSICAO DE LEITURA EM
+      *         CADALU.DAT E O ULTIMO NUM-ENT ACEITO. SE O JOB FOR
+      *         REINICIADO, OS REGISTROS ATE A POSICAO GRAVADA SAO
+      *         APENAS LIDOS E PULADOS, SEM DUPLICAR SAIDA NEM REPETIR
+      *         GRAVACAO EM CADATU-IDX. AO FINAL DE UM PROCESSAMENTO
+      *         COMPLETO O CHECKPOINT E ZERADO.
+      *
+      *         AO TERMINO, GRAVA UM RESUMO COM OS TOTAIS DE
+      *         REGISTROS LIDOS, GRAVADOS, REJEITADOS E PULADOS (POR
+      *         RETOMADA DE CHECKPOINT) EM CADATU-LOG.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  ------------------------------------------------------------
+      *  DATA       QUEM  DESCRICAO
+      *  05/09/2023 GGC   VERSAO ORIGINAL.
+      *  09/08/2026 GGC   VALIDACAO DE DATA/SEXO COM DESVIO PARA
+      *                   CADALU-REJ; CHECKPOINT/RESTART; GRAVACAO DE
+      *                   CADATU-IDX (INDEXADO POR NUM-SAI); LAYOUT
+      *                   DE PESSOA MOVIDO PARA COPYBOOK; TOTAIS DE
+      *                   CONTROLE GRAVADOS EM CADATU-LOG.
+      *  09/08/2026 GGC   CADATU-LOG PASSA A SER ACRESCENTADO (OPEN
+      *                   EXTEND) EM VEZ DE SOBRESCRITO A CADA
+      *                   EXECUCAO; CONFERIDO O STATUS DE ABERTURA E
+      *                   GRAVACAO DE CADATU-IDX, REFLETIDO EM
+      *                   LOG-IDX-STATUS.
+      *  09/08/2026 GGC   CHECKPOINT PASSA A SER GRAVADO A CADA
+      *                   REGISTRO (EM VEZ DE A CADA 25) PARA QUE UMA
+      *                   RETOMADA NUNCA REPITA GRAVACAO EM CADATU/
+      *                   CADATU-IDX; CADATU-LOG PASSA A INFORMAR
+      *                   QUANTOS REGISTROS FORAM PULADOS POR
+      *                   RETOMADA E SE A EXECUCAO FOI UMA RETOMADA;
+      *                   CADALU, CADATU E CADALU-REJ PASSAM A TER
+      *                   FILE STATUS CONFERIDO ANTES DE CONTAR
+      *                   LEITURAS E GRAVACOES; LOG-LIDOS/GRAVADOS/
+      *                   REJEITADOS AMPLIADOS PARA NAO TRUNCAR
+      *                   TOTAIS ACIMA DE 99999.
+      *  09/08/2026 GGC   CHECKPOINT PASSA A GUARDAR POSICAO DE
+      *                   LEITURA E ULTIMO NUM-ENT ACEITO, EM VEZ DO
+      *                   VALOR DE NUM-ENT, POIS CADALU.DAT NAO E
+      *                   GARANTIDO ORDENADO; NUM-ENT FORA DE ORDEM
+      *                   PASSA A SER REJEITADO (MOTIVO 04) ANTES DE
+      *                   CHEGAR A CADATU-IDX, QUE EXIGE CHAVES
+      *                   ASCENDENTES EM GRAVACAO SEQUENCIAL; STATUS
+      *                   DE ABERTURA/GRAVACAO DE CADALU.CKP PASSA A
+      *                   SER CONFERIDO (SW-ERRO-CKP), REFLETIDO EM
+      *                   LOG-CKP-STATUS.
+      *  ------------------------------------------------------------
 
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. HP-PC.
        OBJECT-COMPUTER. HP-PC.
@@ -19,35 +80,112 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADALU ASSIGN TO DISK ORGANIZATION
-            IS LINE SEQUENTIAL.
+            IS LINE SEQUENTIAL
+            FILE STATUS IS WS-STATUS-ENT.
            SELECT CADATU ASSIGN TO DISK ORGANIZATION
-            IS LINE SEQUENTIAL.
-       
+            IS LINE SEQUENTIAL
+            FILE STATUS IS WS-STATUS-SAI.
+           SELECT CADATU-IDX ASSIGN TO DISK ORGANIZATION
+            IS INDEXED ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS NUM-IDX
+            FILE STATUS IS WS-STATUS-IDX.
+           SELECT CADALU-REJ ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL
+            FILE STATUS IS WS-STATUS-REJ.
+           SELECT CADALU-CKP ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL
+            FILE STATUS IS WS-STATUS-CKP.
+           SELECT CADATU-LOG ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL
+            FILE STATUS IS WS-STATUS-LOG.
+
        DATA DIVISION.
-       FILE SECTION. 
-           FD CADALU LABEL RECORD ARE STANDARD 
+       FILE SECTION.
+           FD CADALU LABEL RECORD ARE STANDARD
             VALUE OF FILE-ID IS "CADALU.DAT".
            01 REG-ENT.
-           02 NUM-ENT         PIC 9(05).
-           02 NOME-ENT        PIC X(20).
+           COPY CADNOM REPLACING ==:TAG:== BY ==ENT==.
            02 SEXO-ENT        PIC X(01).
-           02 DATA-NASCIMENTO-ENT.
-           03 DIA-NASCIMENTO-ENT PIC 9(02).
-           03 MES-NASCIMENTO-ENT PIC 9(02).
-           03 ANO-NASCIMENTO-ENT PIC 9(04).
+           COPY CADDTN REPLACING ==:TAG:== BY ==ENT==.
 
-           FD CADATU LABEL RECORD ARE STANDARD 
+           FD CADATU LABEL RECORD ARE STANDARD
             VALUE OF FILE-ID IS "CADATU.DAT".
            01 REG-SAI.
-           02 NUM-SAI         PIC 9(05).
-           02 NOME-SAI        PIC X(20).
-           02 DATA-NASCIMENTO-SAI.
-           03 DIA-NASCIMENTO-SAI PIC 9(02).
-           03 MES-NASCIMENTO-SAI PIC 9(02).
-           03 ANO-NASCIMENTO-SAI PIC 9(04).
+           COPY CADNOM REPLACING ==:TAG:== BY ==SAI==.
+           COPY CADDTN REPLACING ==:TAG:== BY ==SAI==.
+
+           FD CADATU-IDX LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "CADATU-IDX.DAT".
+           01 REG-SAI-IDX.
+           COPY CADNOM REPLACING ==:TAG:== BY ==IDX==.
+           COPY CADDTN REPLACING ==:TAG:== BY ==IDX==.
+
+           FD CADALU-REJ LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "CADALU-REJ.DAT".
+           01 REG-REJ.
+           COPY CADNOM REPLACING ==:TAG:== BY ==REJ==.
+           02 SEXO-REJ        PIC X(01).
+           COPY CADDTN REPLACING ==:TAG:== BY ==REJ==.
+           02 REJ-MOTIVO      PIC 9(02).
+           88 REJ-DIA-INVALIDA     VALUE 01.
+           88 REJ-MES-INVALIDO     VALUE 02.
+           88 REJ-SEXO-INVALIDO    VALUE 03.
+           88 REJ-NUM-FORA-DE-ORDEM VALUE 04.
+
+           FD CADALU-CKP LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "CADALU.CKP".
+           01 REG-CKP.
+           02 CKP-ULTIMA-POSICAO  PIC 9(07).
+           02 CKP-ULT-NUM-VALIDO  PIC 9(05).
+
+           FD CADATU-LOG LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "CADATU-LOG.DAT".
+           01 REG-LOG.
+           02 FILLER          PIC X(20) VALUE
+              "EX02 - LIDOS: ".
+           02 LOG-LIDOS       PIC Z(06)9.
+           02 FILLER          PIC X(12) VALUE
+              "  GRAVADOS: ".
+           02 LOG-GRAVADOS    PIC Z(06)9.
+           02 FILLER          PIC X(14) VALUE
+              "  REJEITADOS: ".
+           02 LOG-REJEITADOS  PIC Z(06)9.
+           02 FILLER          PIC X(11) VALUE
+              "  PULADOS: ".
+           02 LOG-PULADOS     PIC Z(06)9.
+           02 FILLER          PIC X(08) VALUE
+              "  DATA: ".
+           02 LOG-DATA        PIC 9(08).
+           02 FILLER          PIC X(12) VALUE
+              "  RETOMADO: ".
+           02 LOG-RESTART     PIC X(03).
+           02 FILLER          PIC X(07) VALUE
+              "  IDX: ".
+           02 LOG-IDX-STATUS  PIC X(03).
+           02 FILLER          PIC X(07) VALUE
+              "  CKP: ".
+           02 LOG-CKP-STATUS  PIC X(03).
 
        WORKING-STORAGE SECTION.
-       77 FIM-ARQ PIC X(03) VALUE "NAO".
+       77 FIM-ARQ           PIC X(03) VALUE "NAO".
+       77 WS-STATUS-ENT     PIC X(02) VALUE SPACES.
+       77 WS-STATUS-SAI     PIC X(02) VALUE SPACES.
+       77 WS-STATUS-IDX     PIC X(02) VALUE SPACES.
+       77 WS-STATUS-REJ     PIC X(02) VALUE SPACES.
+       77 WS-STATUS-CKP     PIC X(02) VALUE SPACES.
+       77 WS-STATUS-LOG     PIC X(02) VALUE SPACES.
+       77 SW-RETOMAR        PIC X(03) VALUE "NAO".
+       77 SW-ERRO-IDX       PIC X(03) VALUE "NAO".
+       77 SW-ERRO-CKP       PIC X(03) VALUE "NAO".
+       77 WS-POSICAO        PIC 9(07) VALUE ZEROS.
+       77 CKP-POSICAO-LIDA  PIC 9(07) VALUE ZEROS.
+       77 WS-ULT-NUM-VALIDO PIC 9(05) VALUE ZEROS.
+       77 WS-MOTIVO         PIC 9(02) VALUE ZEROS.
+       77 QTDE-LIDOS        PIC 9(07) VALUE ZEROS.
+       77 QTDE-GRAVADOS     PIC 9(07) VALUE ZEROS.
+       77 QTDE-REJEITADOS   PIC 9(07) VALUE ZEROS.
+       77 QTDE-PULADOS      PIC 9(07) VALUE ZEROS.
+       77 WS-DATA-SISTEMA   PIC 9(08) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        PGM-EX02.
@@ -55,23 +193,208 @@
            PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
            PERFORM TERMINO.
            STOP RUN.
-       
+
        INICIO.
-           OPEN INPUT CADALU OUTPUT CADATU.
+           PERFORM VERIFICA-CHECKPOINT.
+           OPEN INPUT CADALU.
+           IF SW-RETOMAR EQUAL "SIM"
+               OPEN EXTEND CADATU
+               OPEN I-O CADATU-IDX
+               OPEN EXTEND CADALU-REJ
+           ELSE
+               OPEN OUTPUT CADATU
+               OPEN OUTPUT CADATU-IDX
+               OPEN OUTPUT CADALU-REJ
+           END-IF.
+           IF WS-STATUS-IDX NOT EQUAL "00"
+               MOVE "SIM" TO SW-ERRO-IDX
+           END-IF.
            PERFORM LEITURA.
 
+      *----------------------------------------------------------
+      *  VERIFICA-CHECKPOINT - LE O ARQUIVO DE CHECKPOINT, SE
+      *  EXISTIR, PARA SABER QUANTOS REGISTROS DE CADALU O
+      *  PROCESSAMENTO ANTERIOR JA LEU E QUAL FOI O ULTIMO NUM-ENT
+      *  ACEITO, POR POSICAO DE LEITURA (NAO PELO VALOR DE NUM-ENT,
+      *  QUE NAO E GARANTIDO ASCENDENTE EM CADALU.DAT).
+      *----------------------------------------------------------
+       VERIFICA-CHECKPOINT.
+           OPEN INPUT CADALU-CKP.
+           IF WS-STATUS-CKP EQUAL "00"
+               READ CADALU-CKP
+                   NOT AT END
+                       MOVE CKP-ULTIMA-POSICAO TO CKP-POSICAO-LIDA
+                       MOVE CKP-ULT-NUM-VALIDO TO WS-ULT-NUM-VALIDO
+               END-READ
+               CLOSE CADALU-CKP
+               IF CKP-POSICAO-LIDA GREATER THAN ZEROS
+                   MOVE "SIM" TO SW-RETOMAR
+               END-IF
+           END-IF.
+
        LEITURA.
            READ CADALU AT END MOVE "SIM" TO FIM-ARQ.
-       
+           IF FIM-ARQ NOT EQUAL "SIM"
+               IF WS-STATUS-ENT EQUAL "00"
+                   ADD 1 TO QTDE-LIDOS
+                   ADD 1 TO WS-POSICAO
+               ELSE
+                   MOVE "SIM" TO FIM-ARQ
+               END-IF
+           END-IF.
+
        PRINCIPAL.
-           PERFORM GRAVACAO.
+           IF SW-RETOMAR EQUAL "SIM" AND WS-POSICAO NOT GREATER
+              THAN CKP-POSICAO-LIDA
+               ADD 1 TO QTDE-PULADOS
+           ELSE
+               PERFORM VALIDACAO
+           END-IF.
            PERFORM LEITURA.
 
+      *----------------------------------------------------------
+      *  VALIDACAO - CONFERE DIA, MES, SEXO E ORDEM DE NUM-ENT DO
+      *  REGISTRO DE ENTRADA ANTES DE GRAVAR EM CADATU. NUM-ENT
+      *  FORA DE ORDEM (IGUAL OU MENOR QUE O ULTIMO ACEITO) E
+      *  DESVIADO PARA CADALU-REJ, POIS A GRAVACAO SEQUENCIAL DE
+      *  CADATU-IDX EXIGE CHAVES ASCENDENTES.
+      *----------------------------------------------------------
+       VALIDACAO.
+           MOVE ZEROS TO WS-MOTIVO.
+           EVALUATE TRUE
+               WHEN DIA-NASCIMENTO-ENT LESS THAN 1 OR
+                    DIA-NASCIMENTO-ENT GREATER THAN 31
+                   MOVE 01 TO WS-MOTIVO
+               WHEN MES-NASCIMENTO-ENT LESS THAN 1 OR
+                    MES-NASCIMENTO-ENT GREATER THAN 12
+                   MOVE 02 TO WS-MOTIVO
+               WHEN SEXO-ENT NOT EQUAL "M" AND
+                    SEXO-ENT NOT EQUAL "F"
+                   MOVE 03 TO WS-MOTIVO
+               WHEN NUM-ENT NOT GREATER THAN WS-ULT-NUM-VALIDO
+                   MOVE 04 TO WS-MOTIVO
+           END-EVALUATE.
+           IF WS-MOTIVO EQUAL ZEROS
+               MOVE NUM-ENT TO WS-ULT-NUM-VALIDO
+               PERFORM GRAVACAO
+           ELSE
+               PERFORM REJEICAO
+           END-IF.
+           PERFORM GRAVA-CHECKPOINT.
+
        GRAVACAO.
            MOVE NUM-ENT TO NUM-SAI.
            MOVE NOME-ENT TO NOME-SAI.
            MOVE DATA-NASCIMENTO-ENT TO DATA-NASCIMENTO-SAI.
            WRITE REG-SAI.
+           IF WS-STATUS-SAI EQUAL "00"
+               ADD 1 TO QTDE-GRAVADOS
+               IF SW-ERRO-IDX NOT EQUAL "SIM"
+                   MOVE REG-SAI TO REG-SAI-IDX
+                   WRITE REG-SAI-IDX
+                   IF WS-STATUS-IDX NOT EQUAL "00"
+                       MOVE "SIM" TO SW-ERRO-IDX
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------
+      *  REJEICAO - GRAVA EM CADALU-REJ O REGISTRO QUE FALHOU NA
+      *  VALIDACAO, JUNTO COM O CODIGO DO MOTIVO.
+      *----------------------------------------------------------
+       REJEICAO.
+           MOVE NUM-ENT TO NUM-REJ.
+           MOVE NOME-ENT TO NOME-REJ.
+           MOVE SEXO-ENT TO SEXO-REJ.
+           MOVE DATA-NASCIMENTO-ENT TO DATA-NASCIMENTO-REJ.
+           MOVE WS-MOTIVO TO REJ-MOTIVO.
+           WRITE REG-REJ.
+           IF WS-STATUS-REJ EQUAL "00"
+               ADD 1 TO QTDE-REJEITADOS
+           END-IF.
+
+      *----------------------------------------------------------
+      *  GRAVA-CHECKPOINT - GRAVA EM CADALU.CKP A POSICAO DE
+      *  LEITURA E O NUM-ENT DO ULTIMO REGISTRO DE ENTRADA JA
+      *  PROCESSADO (GRAVADO EM CADATU OU DESVIADO PARA
+      *  CADALU-REJ), A CADA REGISTRO, PARA QUE UM REINICIO RETOME
+      *  EXATAMENTE DE ONDE PAROU, SEM REPETIR NEM PULAR NENHUM
+      *  REGISTRO. REESCREVE O ARQUIVO INTEIRO, POIS ELE GUARDA
+      *  APENAS UM REGISTRO. SE A GRAVACAO FALHAR, SW-ERRO-CKP E
+      *  LIGADO PARA REFLETIR EM CADATU-LOG - UM CHECKPOINT NAO
+      *  CONFIRMADO NAO PODE SER TRATADO COMO SE TIVESSE SIDO.
+      *----------------------------------------------------------
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CADALU-CKP.
+           IF WS-STATUS-CKP NOT EQUAL "00"
+               MOVE "SIM" TO SW-ERRO-CKP
+           ELSE
+               MOVE WS-POSICAO TO CKP-ULTIMA-POSICAO
+               MOVE WS-ULT-NUM-VALIDO TO CKP-ULT-NUM-VALIDO
+               WRITE REG-CKP
+               IF WS-STATUS-CKP NOT EQUAL "00"
+                   MOVE "SIM" TO SW-ERRO-CKP
+               END-IF
+           END-IF.
+           CLOSE CADALU-CKP.
 
        TERMINO.
-           CLOSE CADALU CADATU. 
\ No newline at end of file
+           MOVE ZEROS TO CKP-ULTIMA-POSICAO.
+           MOVE ZEROS TO CKP-ULT-NUM-VALIDO.
+           PERFORM GRAVA-CHECKPOINT-VIA-REG.
+           PERFORM GRAVA-LOG.
+           CLOSE CADALU CADATU CADATU-IDX CADALU-REJ.
+
+      *----------------------------------------------------------
+      *  GRAVA-CHECKPOINT-VIA-REG - ZERA O CHECKPOINT AO FINAL DE
+      *  UM PROCESSAMENTO COMPLETO, PARA QUE O PROXIMO JOB COMECE
+      *  DO INICIO DE CADALU.DAT.
+      *----------------------------------------------------------
+       GRAVA-CHECKPOINT-VIA-REG.
+           OPEN OUTPUT CADALU-CKP.
+           IF WS-STATUS-CKP NOT EQUAL "00"
+               MOVE "SIM" TO SW-ERRO-CKP
+           ELSE
+               WRITE REG-CKP
+               IF WS-STATUS-CKP NOT EQUAL "00"
+                   MOVE "SIM" TO SW-ERRO-CKP
+               END-IF
+           END-IF.
+           CLOSE CADALU-CKP.
+
+      *----------------------------------------------------------
+      *  GRAVA-LOG - ACRESCENTA EM CADATU-LOG UMA LINHA COM OS
+      *  TOTAIS DE CONTROLE DO PROCESSAMENTO (LIDOS, GRAVADOS,
+      *  REJEITADOS E PULADOS POR RETOMADA), SE A EXECUCAO FOI UMA
+      *  RETOMADA DE CHECKPOINT, E O STATUS DE CADATU-IDX,
+      *  PRESERVANDO AS LINHAS DE EXECUCOES ANTERIORES COMO TRILHA
+      *  DE AUDITORIA.
+      *----------------------------------------------------------
+       GRAVA-LOG.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           OPEN EXTEND CADATU-LOG.
+           IF WS-STATUS-LOG EQUAL "35"
+               OPEN OUTPUT CADATU-LOG
+           END-IF.
+           MOVE QTDE-LIDOS TO LOG-LIDOS.
+           MOVE QTDE-GRAVADOS TO LOG-GRAVADOS.
+           MOVE QTDE-REJEITADOS TO LOG-REJEITADOS.
+           MOVE QTDE-PULADOS TO LOG-PULADOS.
+           MOVE WS-DATA-SISTEMA TO LOG-DATA.
+           IF SW-RETOMAR EQUAL "SIM"
+               MOVE "SIM" TO LOG-RESTART
+           ELSE
+               MOVE "NAO" TO LOG-RESTART
+           END-IF.
+           IF SW-ERRO-IDX EQUAL "SIM"
+               MOVE "ERR" TO LOG-IDX-STATUS
+           ELSE
+               MOVE "OK " TO LOG-IDX-STATUS
+           END-IF.
+           IF SW-ERRO-CKP EQUAL "SIM"
+               MOVE "ERR" TO LOG-CKP-STATUS
+           ELSE
+               MOVE "OK " TO LOG-CKP-STATUS
+           END-IF.
+           WRITE REG-LOG.
+           CLOSE CADATU-LOG.
