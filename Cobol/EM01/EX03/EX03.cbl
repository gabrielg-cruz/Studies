@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     EX03.
+       AUTHOR.         GABRIEL GOMES DA CRUZ.
+       INSTALLATION.   FATEC-SP.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.
+       SECURITY.  APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS  LE OS REGISTROS DO ARQUIVO CADATU, CALCULA A IDADE
+      *         DE CADA PESSOA A PARTIR DE DATA-NASCIMENTO-SAI E DA
+      *         DATA DE EXECUCAO, E EMITE EM EX03-REL A DISTRIBUICAO
+      *         DE QUANTIDADES POR FAIXA ETARIA (00-17, 18-29, 30-44,
+      *         45-59 E 60 OU MAIS), COM LINHA DE TOTAL GERAL.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  ------------------------------------------------------------
+      *  DATA       QUEM  DESCRICAO
+      *  09/08/2026 GGC   VERSAO ORIGINAL.
+      *  ------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. HP-PC.
+       OBJECT-COMPUTER. HP-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADATU ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL.
+           SELECT EX03-REL ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADATU LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "CADATU.DAT".
+           01 REG-SAI.
+           COPY CADNOM REPLACING ==:TAG:== BY ==SAI==.
+           COPY CADDTN REPLACING ==:TAG:== BY ==SAI==.
+
+           FD EX03-REL LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "EX03-REL.DAT".
+           01 REG-REL              PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ           PIC X(03) VALUE "NAO".
+       77 WS-DATA-SISTEMA   PIC 9(08) VALUE ZEROS.
+       77 WS-ANO-ATUAL      PIC 9(04) VALUE ZEROS.
+       77 WS-MES-ATUAL      PIC 9(02) VALUE ZEROS.
+       77 WS-DIA-ATUAL      PIC 9(02) VALUE ZEROS.
+       77 WS-IDADE          PIC 9(03) VALUE ZEROS.
+       77 CONT-00-17        PIC 9(07) VALUE ZEROS.
+       77 CONT-18-29        PIC 9(07) VALUE ZEROS.
+       77 CONT-30-44        PIC 9(07) VALUE ZEROS.
+       77 CONT-45-59        PIC 9(07) VALUE ZEROS.
+       77 CONT-60-MAIS      PIC 9(07) VALUE ZEROS.
+       77 CONT-TOTAL        PIC 9(07) VALUE ZEROS.
+
+       01 LINHA-FAIXA.
+           02 FILLER         PIC X(20) VALUE SPACES.
+           02 LF-FAIXA        PIC X(12).
+           02 FILLER          PIC X(08) VALUE "TOTAL: ".
+           02 LF-QTDE          PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       PGM-EX03.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-DATA-SISTEMA(1:4) TO WS-ANO-ATUAL.
+           MOVE WS-DATA-SISTEMA(5:2) TO WS-MES-ATUAL.
+           MOVE WS-DATA-SISTEMA(7:2) TO WS-DIA-ATUAL.
+           OPEN INPUT CADATU.
+           OPEN OUTPUT EX03-REL.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ CADATU AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM CALCULA-IDADE.
+           PERFORM CLASSIFICA-FAIXA.
+           PERFORM LEITURA.
+
+      *----------------------------------------------------------
+      *  CALCULA-IDADE - IDADE EM ANOS COMPLETOS NA DATA DE
+      *  EXECUCAO DO PROGRAMA.
+      *----------------------------------------------------------
+       CALCULA-IDADE.
+           COMPUTE WS-IDADE = WS-ANO-ATUAL - ANO-NASCIMENTO-SAI.
+           IF MES-NASCIMENTO-SAI GREATER THAN WS-MES-ATUAL OR
+             (MES-NASCIMENTO-SAI EQUAL WS-MES-ATUAL AND
+              DIA-NASCIMENTO-SAI GREATER THAN WS-DIA-ATUAL)
+               SUBTRACT 1 FROM WS-IDADE
+           END-IF.
+
+       CLASSIFICA-FAIXA.
+           EVALUATE TRUE
+               WHEN WS-IDADE LESS THAN 18
+                   ADD 1 TO CONT-00-17
+               WHEN WS-IDADE LESS THAN 30
+                   ADD 1 TO CONT-18-29
+               WHEN WS-IDADE LESS THAN 45
+                   ADD 1 TO CONT-30-44
+               WHEN WS-IDADE LESS THAN 60
+                   ADD 1 TO CONT-45-59
+               WHEN OTHER
+                   ADD 1 TO CONT-60-MAIS
+           END-EVALUATE.
+           ADD 1 TO CONT-TOTAL.
+
+       TERMINO.
+           PERFORM IMPRIME-RELATORIO.
+           CLOSE CADATU EX03-REL.
+
+      *----------------------------------------------------------
+      *  IMPRIME-RELATORIO - EMITE A DISTRIBUICAO POR FAIXA
+      *  ETARIA E O TOTAL GERAL EM EX03-REL.
+      *----------------------------------------------------------
+       IMPRIME-RELATORIO.
+           MOVE "DISTRIBUICAO DE IDADE - CADATU" TO REG-REL.
+           WRITE REG-REL.
+           MOVE SPACES TO REG-REL.
+           WRITE REG-REL.
+           MOVE "00 A 17 ANOS" TO LF-FAIXA.
+           MOVE CONT-00-17 TO LF-QTDE.
+           MOVE LINHA-FAIXA TO REG-REL.
+           WRITE REG-REL.
+           MOVE "18 A 29 ANOS" TO LF-FAIXA.
+           MOVE CONT-18-29 TO LF-QTDE.
+           MOVE LINHA-FAIXA TO REG-REL.
+           WRITE REG-REL.
+           MOVE "30 A 44 ANOS" TO LF-FAIXA.
+           MOVE CONT-30-44 TO LF-QTDE.
+           MOVE LINHA-FAIXA TO REG-REL.
+           WRITE REG-REL.
+           MOVE "45 A 59 ANOS" TO LF-FAIXA.
+           MOVE CONT-45-59 TO LF-QTDE.
+           MOVE LINHA-FAIXA TO REG-REL.
+           WRITE REG-REL.
+           MOVE "60 OU MAIS  " TO LF-FAIXA.
+           MOVE CONT-60-MAIS TO LF-QTDE.
+           MOVE LINHA-FAIXA TO REG-REL.
+           WRITE REG-REL.
+           MOVE SPACES TO REG-REL.
+           WRITE REG-REL.
+           MOVE "TOTAL GERAL " TO LF-FAIXA.
+           MOVE CONT-TOTAL TO LF-QTDE.
+           MOVE LINHA-FAIXA TO REG-REL.
+           WRITE REG-REL.
