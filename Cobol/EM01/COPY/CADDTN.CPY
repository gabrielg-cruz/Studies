@@ -0,0 +1,11 @@
+      *--------------------------------------------------------------
+      *  CADDTN - DATA DE NASCIMENTO DO CADASTRO DE ALUNOS.
+      *  CAMPO COMUM A TODOS OS REGISTROS DE PESSOA (CADALU,
+      *  CADATU E DEMAIS EXTRACOES) - MANTER SO AQUI.
+      *  USO: COPY CADDTN REPLACING ==:TAG:== BY ==ENT== (OU SAI,
+      *       M, F, MEN, ETC, CONFORME O SUFIXO DO REGISTRO).
+      *--------------------------------------------------------------
+           02 DATA-NASCIMENTO-:TAG:.
+           03 DIA-NASCIMENTO-:TAG: PIC 9(02).
+           03 MES-NASCIMENTO-:TAG: PIC 9(02).
+           03 ANO-NASCIMENTO-:TAG: PIC 9(04).
