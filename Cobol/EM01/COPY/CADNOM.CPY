@@ -0,0 +1,9 @@
+      *--------------------------------------------------------------
+      *  CADNOM - NUMERO E NOME DO CADASTRO DE ALUNOS.
+      *  CAMPOS COMUNS A TODOS OS REGISTROS DE PESSOA (CADALU,
+      *  CADATU E DEMAIS EXTRACOES) - MANTER SO AQUI.
+      *  USO: COPY CADNOM REPLACING ==:TAG:== BY ==ENT== (OU SAI,
+      *       M, F, MEN, ETC, CONFORME O SUFIXO DO REGISTRO).
+      *--------------------------------------------------------------
+           02 NUM-:TAG:         PIC 9(05).
+           02 NOME-:TAG:        PIC X(20).
