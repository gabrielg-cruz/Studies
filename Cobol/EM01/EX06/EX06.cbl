@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     EX06.
+       AUTHOR.         GABRIEL GOMES DA CRUZ.
+       INSTALLATION.   FATEC-SP.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.
+       SECURITY.  APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS  LE O ARQUIVO CADALU, CALCULA A IDADE DE CADA
+      *         PESSOA A PARTIR DE DATA-NASCIMENTO-ENT E DA DATA DE
+      *         EXECUCAO, E GRAVA EM CADALU-MENOR OS REGISTROS DE
+      *         MENORES DE 18 ANOS, ALEM DE EMITIR EM EX06-REL UMA
+      *         LISTAGEM COM NUM-ENT, NOME-ENT E A IDADE CALCULADA,
+      *         PARA REVISAO DE COMPLIANCE.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  ------------------------------------------------------------
+      *  DATA       QUEM  DESCRICAO
+      *  09/08/2026 GGC   VERSAO ORIGINAL.
+      *  ------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. HP-PC.
+       OBJECT-COMPUTER. HP-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADALU ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL.
+           SELECT CADALU-MENOR ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL.
+           SELECT EX06-REL ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADALU LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "CADALU.DAT".
+           01 REG-ENT.
+           COPY CADNOM REPLACING ==:TAG:== BY ==ENT==.
+           02 SEXO-ENT        PIC X(01).
+           COPY CADDTN REPLACING ==:TAG:== BY ==ENT==.
+
+           FD CADALU-MENOR LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "CADALU-MENOR.DAT".
+           01 REG-MEN.
+           COPY CADNOM REPLACING ==:TAG:== BY ==MEN==.
+           02 SEXO-MEN        PIC X(01).
+           COPY CADDTN REPLACING ==:TAG:== BY ==MEN==.
+
+           FD EX06-REL LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "EX06-REL.DAT".
+           01 REG-REL              PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ           PIC X(03) VALUE "NAO".
+       77 WS-DATA-SISTEMA   PIC 9(08) VALUE ZEROS.
+       77 WS-ANO-ATUAL      PIC 9(04) VALUE ZEROS.
+       77 WS-MES-ATUAL      PIC 9(02) VALUE ZEROS.
+       77 WS-DIA-ATUAL      PIC 9(02) VALUE ZEROS.
+       77 WS-IDADE          PIC 9(03) VALUE ZEROS.
+       77 QTDE-MENORES      PIC 9(07) VALUE ZEROS.
+
+       01 LINHA-MENOR.
+           02 FILLER          PIC X(08) VALUE "NUMERO: ".
+           02 LM-NUM          PIC 9(05).
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 FILLER          PIC X(06) VALUE "NOME: ".
+           02 LM-NOME         PIC X(20).
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 FILLER          PIC X(07) VALUE "IDADE: ".
+           02 LM-IDADE        PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       PGM-EX06.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-DATA-SISTEMA(1:4) TO WS-ANO-ATUAL.
+           MOVE WS-DATA-SISTEMA(5:2) TO WS-MES-ATUAL.
+           MOVE WS-DATA-SISTEMA(7:2) TO WS-DIA-ATUAL.
+           OPEN INPUT CADALU.
+           OPEN OUTPUT CADALU-MENOR.
+           OPEN OUTPUT EX06-REL.
+           MOVE "LISTAGEM DE MENORES DE 18 ANOS - CADALU" TO REG-REL.
+           WRITE REG-REL.
+           MOVE SPACES TO REG-REL.
+           WRITE REG-REL.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ CADALU AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM CALCULA-IDADE.
+           IF WS-IDADE LESS THAN 18
+               PERFORM GRAVA-MENOR
+           END-IF.
+           PERFORM LEITURA.
+
+      *----------------------------------------------------------
+      *  CALCULA-IDADE - IDADE EM ANOS COMPLETOS NA DATA DE
+      *  EXECUCAO DO PROGRAMA.
+      *----------------------------------------------------------
+       CALCULA-IDADE.
+           COMPUTE WS-IDADE = WS-ANO-ATUAL - ANO-NASCIMENTO-ENT.
+           IF MES-NASCIMENTO-ENT GREATER THAN WS-MES-ATUAL OR
+             (MES-NASCIMENTO-ENT EQUAL WS-MES-ATUAL AND
+              DIA-NASCIMENTO-ENT GREATER THAN WS-DIA-ATUAL)
+               SUBTRACT 1 FROM WS-IDADE
+           END-IF.
+
+      *----------------------------------------------------------
+      *  GRAVA-MENOR - GRAVA O REGISTRO EM CADALU-MENOR E EMITE A
+      *  LINHA CORRESPONDENTE EM EX06-REL.
+      *----------------------------------------------------------
+       GRAVA-MENOR.
+           MOVE NUM-ENT TO NUM-MEN.
+           MOVE NOME-ENT TO NOME-MEN.
+           MOVE SEXO-ENT TO SEXO-MEN.
+           MOVE DATA-NASCIMENTO-ENT TO DATA-NASCIMENTO-MEN.
+           WRITE REG-MEN.
+           MOVE NUM-ENT TO LM-NUM.
+           MOVE NOME-ENT TO LM-NOME.
+           MOVE WS-IDADE TO LM-IDADE.
+           MOVE LINHA-MENOR TO REG-REL.
+           WRITE REG-REL.
+           ADD 1 TO QTDE-MENORES.
+
+       TERMINO.
+           IF QTDE-MENORES EQUAL ZEROS
+               MOVE "NENHUM MENOR DE 18 ANOS ENCONTRADO." TO REG-REL
+               WRITE REG-REL
+           END-IF.
+           CLOSE CADALU CADALU-MENOR EX06-REL.
