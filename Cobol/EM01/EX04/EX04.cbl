@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     EX04.
+       AUTHOR.         GABRIEL GOMES DA CRUZ.
+       INSTALLATION.   FATEC-SP.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.
+       SECURITY.  APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS  LE OS REGISTROS DO ARQUIVO DE ENTRADA CADALU
+      *         (NUMERO, NOME, SEXO E DATA DE NASCIMENTO) E GRAVA
+      *         CADA UM, CONFORME O SEXO-ENT, EM CADALU-M (SEXO "M")
+      *         OU CADALU-F (SEXO "F"), APENAS COM OS CAMPOS NUMERO,
+      *         NOME E DATA DE NASCIMENTO.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  ------------------------------------------------------------
+      *  DATA       QUEM  DESCRICAO
+      *  09/08/2026 GGC   VERSAO ORIGINAL.
+      *  ------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. HP-PC.
+       OBJECT-COMPUTER. HP-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADALU ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL.
+           SELECT CADALU-M ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL.
+           SELECT CADALU-F ASSIGN TO DISK ORGANIZATION
+            IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADALU LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "CADALU.DAT".
+           01 REG-ENT.
+           COPY CADNOM REPLACING ==:TAG:== BY ==ENT==.
+           02 SEXO-ENT        PIC X(01).
+           COPY CADDTN REPLACING ==:TAG:== BY ==ENT==.
+
+           FD CADALU-M LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "CADALU-M.DAT".
+           01 REG-M.
+           COPY CADNOM REPLACING ==:TAG:== BY ==M==.
+           COPY CADDTN REPLACING ==:TAG:== BY ==M==.
+
+           FD CADALU-F LABEL RECORD ARE STANDARD
+            VALUE OF FILE-ID IS "CADALU-F.DAT".
+           01 REG-F.
+           COPY CADNOM REPLACING ==:TAG:== BY ==F==.
+           COPY CADDTN REPLACING ==:TAG:== BY ==F==.
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ           PIC X(03) VALUE "NAO".
+       77 QTDE-MASCULINO    PIC 9(07) VALUE ZEROS.
+       77 QTDE-FEMININO     PIC 9(07) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PGM-EX04.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADALU.
+           OPEN OUTPUT CADALU-M.
+           OPEN OUTPUT CADALU-F.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ CADALU AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM SEPARA-SEXO.
+           PERFORM LEITURA.
+
+      *----------------------------------------------------------
+      *  SEPARA-SEXO - GRAVA O REGISTRO EM CADALU-M OU CADALU-F,
+      *  CONFORME SEXO-ENT.
+      *----------------------------------------------------------
+       SEPARA-SEXO.
+           EVALUATE SEXO-ENT
+               WHEN "M"
+                   PERFORM GRAVA-MASCULINO
+               WHEN "F"
+                   PERFORM GRAVA-FEMININO
+           END-EVALUATE.
+
+       GRAVA-MASCULINO.
+           MOVE NUM-ENT TO NUM-M.
+           MOVE NOME-ENT TO NOME-M.
+           MOVE DATA-NASCIMENTO-ENT TO DATA-NASCIMENTO-M.
+           WRITE REG-M.
+           ADD 1 TO QTDE-MASCULINO.
+
+       GRAVA-FEMININO.
+           MOVE NUM-ENT TO NUM-F.
+           MOVE NOME-ENT TO NOME-F.
+           MOVE DATA-NASCIMENTO-ENT TO DATA-NASCIMENTO-F.
+           WRITE REG-F.
+           ADD 1 TO QTDE-FEMININO.
+
+       TERMINO.
+           CLOSE CADALU CADALU-M CADALU-F.
